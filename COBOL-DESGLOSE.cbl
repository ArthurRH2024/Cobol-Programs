@@ -1,10 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESGLOSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ENTRADA ASSIGN TO "CANTIDADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+           SELECT ARCH-REPORTE ASSIGN TO "DESGLOSE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+           SELECT ARCH-BOVEDA ASSIGN TO "BOVEDA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BOVEDA.
+           SELECT ARCH-AUDITORIA ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCH-ENTRADA.
+       01  REG-ENTRADA           PIC X(12).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE           PIC X(140).
+
+       FD  ARCH-BOVEDA.
+       01  REG-BOVEDA             PIC X(80).
+
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA          PIC X(160).
 
        WORKING-STORAGE SECTION.
-       01  CANTIDAD-ORIGINAL  PIC 9(8)V99.
+       01  CANTIDAD-ORIGINAL  PIC 9(9)V99.
        01  CANTIDAD           PIC 9(8)V99.
        01  BILLETE500         PIC 9(4).
        01  BILLETE200         PIC 9(4).
@@ -17,54 +44,498 @@
        01  MONEDA1            PIC 9(4).
        01  CENTAVOS           PIC 99.
 
+       01  WS-MODO            PIC 9 VALUE 0.
+       01  WS-FIN-ARCHIVO     PIC X VALUE 'N'.
+
+       01  WS-CANTIDAD-VALIDA PIC X VALUE 'S'.
+       01  WS-MSG-ERROR       PIC X(50) VALUE SPACES.
+
+       01  WS-MONTO-ESPERADO  PIC 9(8)V99.
+       01  WS-MONTO-CONTADO   PIC 9(8)V99.
+       01  WS-DIFERENCIA      PIC S9(8)V99.
+
+       01  WS-TIMESTAMP       PIC X(21).
+       01  WS-FS-AUDITORIA    PIC XX.
+       01  WS-FS-ENTRADA      PIC XX.
+       01  WS-FS-REPORTE      PIC XX.
+       01  WS-FS-BOVEDA       PIC XX.
+       01  WS-CONTADOR-ERRORES PIC 9(6) VALUE ZERO.
+       01  WS-CONTADOR-VALIDOS PIC 9(6) VALUE ZERO.
+       01  WS-RESULTADO-CONCILIA PIC X(20) VALUE SPACES.
+
+      * Texto crudo del renglon de CANTIDADES.DAT que CONVIERTE-ENTRADA
+      * rechazo antes de poder convertirlo a numero (no numerico o
+      * negativo), para que los reportes/auditoria muestren lo que el
+      * operador realmente tecleo en vez de CANTIDAD=0.00.
+       01  WS-ENTRADA-CRUDA      PIC X(12) VALUE SPACES.
+       01  WS-ENTRADA-ES-CRUDA   PIC X     VALUE 'N'.
+
+      * Campos editados para nunca mostrar/loguear un PIC V99 crudo
+      * (el punto decimal se veria como digitos pegados).
+       01  WS-CANTIDAD-ORIGINAL-ED  PIC Z(8)9.99.
+       01  WS-MONTO-ESPERADO-ED     PIC Z(7)9.99.
+       01  WS-MONTO-CONTADO-ED      PIC Z(7)9.99.
+       01  WS-DIFERENCIA-ED         PIC Z(7)9.99.
+       01  WS-MONTO-RESTANTE-ED     PIC Z(7)9.99.
+
+       01  TABTOTBOV.
+           05 TOTBOV-ENTRY OCCURS 9 TIMES INDEXED BY IDX-TOTBOV.
+              10 TOTBOV-ETIQUETA   PIC X(10).
+              10 TOTBOV-TOTAL      PIC 9(6).
+
+           COPY DENOMTAB.
+
+       01  WS-MONTO-RESTANTE  PIC 9(8)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM CARGA-TABLA-DENOMINACIONES
+           DISPLAY "=== DESGLOSE DE EFECTIVO ==="
+           DISPLAY "1. Modo interactivo (una cantidad)"
+           DISPLAY "2. Modo batch (archivo de cantidades)"
+           DISPLAY "3. Conciliacion de caja (esperado vs contado)"
+           DISPLAY "4. Reporte de pedido a boveda (todas las cajas)"
+           DISPLAY "5. Dispensado con inventario limitado"
+           DISPLAY "Seleccione una opcion: "
+           ACCEPT WS-MODO
+           EVALUATE WS-MODO
+               WHEN 1
+                   PERFORM INICIO
+               WHEN 2
+                   PERFORM PROCESA-LOTE
+               WHEN 3
+                   PERFORM CONCILIA-CAJA
+               WHEN 4
+                   PERFORM REPORTE-BOVEDA
+               WHEN 5
+                   PERFORM DISPENSA-CON-INVENTARIO
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE
+           STOP RUN.
+
        INICIO.
            DISPLAY "Ingrese la cantidad (con 2 decimales): ".
            ACCEPT CANTIDAD-ORIGINAL.
 
+           PERFORM VALIDA-CANTIDAD
+           IF WS-CANTIDAD-VALIDA = 'N'
+               DISPLAY FUNCTION TRIM(WS-MSG-ERROR)
+           ELSE
+               PERFORM DESGLOSA-CANTIDAD
+
+               DISPLAY "Desglose de la cantidad:"
+               DISPLAY "Billetes de 500: " BILLETE500
+               DISPLAY "Billetes de 200: " BILLETE200
+               DISPLAY "Billetes de 100: " BILLETE100
+               DISPLAY "Billetes de 50:  " BILLETE50
+               DISPLAY "Billetes de 20:  " BILLETE20
+               DISPLAY "Moneda de 10:    " MONEDA10
+               DISPLAY "Moneda de 5:     " MONEDA5
+               DISPLAY "Moneda de 2:     " MONEDA2
+               DISPLAY "Moneda de 1:     " MONEDA1
+               DISPLAY "Centavos:        " Centavos
+           END-IF
+
+           PERFORM ABRE-AUDITORIA
+           PERFORM ESCRIBE-RENGLON-AUDITORIA
+           CLOSE ARCH-AUDITORIA
+           .
+
+       ABRE-AUDITORIA.
+           OPEN EXTEND ARCH-AUDITORIA
+           IF WS-FS-AUDITORIA = '35'
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF
+           .
+
+           COPY DENOMPROC.
+
+      * Convierte el texto libre leido de CANTIDADES.DAT (p.ej.
+      * "1500.50") a CANTIDAD-ORIGINAL con alineacion decimal real,
+      * en vez de un MOVE caracter-por-caracter contra un campo
+      * numerico crudo. Cualquier renglon que no sea numerico se
+      * marca invalido en vez de producir basura.
+       CONVIERTE-ENTRADA.
+           MOVE ZERO TO CANTIDAD-ORIGINAL
+           MOVE 'N' TO WS-ENTRADA-ES-CRUDA
+           IF FUNCTION TEST-NUMVAL(REG-ENTRADA) NOT = 0
+               MOVE 'N' TO WS-CANTIDAD-VALIDA
+               MOVE REG-ENTRADA TO WS-ENTRADA-CRUDA
+               MOVE 'S' TO WS-ENTRADA-ES-CRUDA
+               MOVE "CANTIDAD INVALIDA: FORMATO NO NUMERICO"
+                   TO WS-MSG-ERROR
+           ELSE
+               IF FUNCTION NUMVAL(REG-ENTRADA) < 0
+                   MOVE 'N' TO WS-CANTIDAD-VALIDA
+                   MOVE REG-ENTRADA TO WS-ENTRADA-CRUDA
+                   MOVE 'S' TO WS-ENTRADA-ES-CRUDA
+                   MOVE "CANTIDAD INVALIDA: NO PUEDE SER NEGATIVA"
+                       TO WS-MSG-ERROR
+               ELSE
+                   COMPUTE CANTIDAD-ORIGINAL =
+                       FUNCTION NUMVAL(REG-ENTRADA)
+                   MOVE 'S' TO WS-CANTIDAD-VALIDA
+               END-IF
+           END-IF
+           .
+
+       DESGLOSA-CANTIDAD.
            MOVE CANTIDAD-ORIGINAL TO CANTIDAD.
 
-           COMPUTE BILLETE500 = FUNCTION INTEGER(CANTIDAD / 500)
-           COMPUTE CANTIDAD = CANTIDAD - (BILLETE500 * 500)
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                   UNTIL IDX-DENOM > 9
+               COMPUTE DENOM-CONTADOR(IDX-DENOM) =
+                   FUNCTION INTEGER(CANTIDAD / DENOM-VALOR(IDX-DENOM))
+               COMPUTE CANTIDAD = CANTIDAD -
+                   (DENOM-CONTADOR(IDX-DENOM) * DENOM-VALOR(IDX-DENOM))
+           END-PERFORM
+
+           MOVE DENOM-CONTADOR(1) TO BILLETE500
+           MOVE DENOM-CONTADOR(2) TO BILLETE200
+           MOVE DENOM-CONTADOR(3) TO BILLETE100
+           MOVE DENOM-CONTADOR(4) TO BILLETE50
+           MOVE DENOM-CONTADOR(5) TO BILLETE20
+           MOVE DENOM-CONTADOR(6) TO MONEDA10
+           MOVE DENOM-CONTADOR(7) TO MONEDA5
+           MOVE DENOM-CONTADOR(8) TO MONEDA2
+           MOVE DENOM-CONTADOR(9) TO MONEDA1
 
-           COMPUTE BILLETE200 = FUNCTION INTEGER(CANTIDAD / 200)
-           COMPUTE CANTIDAD = CANTIDAD - (BILLETE200 * 200)
+           COMPUTE Centavos = Cantidad * 100
+           .
 
-           COMPUTE BILLETE100 = FUNCTION INTEGER(CANTIDAD / 100)
-           COMPUTE CANTIDAD = CANTIDAD - (BILLETE100 * 100)
+       CONCILIA-CAJA.
+           MOVE ZERO TO WS-MONTO-CONTADO
+           DISPLAY "=== CONCILIACION DE CAJA ==="
+           DISPLAY "Monto esperado segun el sistema: "
+           ACCEPT WS-MONTO-ESPERADO
 
-           COMPUTE BILLETE50 = FUNCTION INTEGER(CANTIDAD / 50)
-           COMPUTE CANTIDAD = CANTIDAD - (BILLETE50 * 50)
+           DISPLAY "Conteo fisico por denominacion:"
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                   UNTIL IDX-DENOM > 9
+               DISPLAY "  Cantidad contada de "
+                   DENOM-ETIQUETA(IDX-DENOM) ": "
+               ACCEPT DENOM-CONTADOR(IDX-DENOM)
+               COMPUTE WS-MONTO-CONTADO = WS-MONTO-CONTADO +
+                   (DENOM-CONTADOR(IDX-DENOM) * DENOM-VALOR(IDX-DENOM))
+           END-PERFORM
 
-           COMPUTE BILLETE20 = FUNCTION INTEGER(CANTIDAD / 20)
-           COMPUTE CANTIDAD = CANTIDAD - (BILLETE20 * 20)
+           COMPUTE WS-DIFERENCIA = WS-MONTO-CONTADO - WS-MONTO-ESPERADO
+           MOVE WS-MONTO-ESPERADO TO WS-MONTO-ESPERADO-ED
+           MOVE WS-MONTO-CONTADO TO WS-MONTO-CONTADO-ED
+           DISPLAY "Monto esperado: "
+               FUNCTION TRIM(WS-MONTO-ESPERADO-ED)
+           DISPLAY "Monto contado:  "
+               FUNCTION TRIM(WS-MONTO-CONTADO-ED)
+           EVALUATE TRUE
+               WHEN WS-DIFERENCIA = 0
+                   MOVE "CAJA CUADRADA" TO WS-RESULTADO-CONCILIA
+                   DISPLAY "RESULTADO: CAJA CUADRADA"
+               WHEN WS-DIFERENCIA > 0
+                   MOVE WS-DIFERENCIA TO WS-DIFERENCIA-ED
+                   MOVE "SOBRANTE" TO WS-RESULTADO-CONCILIA
+                   DISPLAY "RESULTADO: SOBRANTE DE "
+                       FUNCTION TRIM(WS-DIFERENCIA-ED)
+               WHEN OTHER
+                   COMPUTE WS-DIFERENCIA = WS-DIFERENCIA * -1
+                   MOVE WS-DIFERENCIA TO WS-DIFERENCIA-ED
+                   MOVE "FALTANTE" TO WS-RESULTADO-CONCILIA
+                   DISPLAY "RESULTADO: FALTANTE DE "
+                       FUNCTION TRIM(WS-DIFERENCIA-ED)
+           END-EVALUATE
 
-           COMPUTE MONEDA10 = FUNCTION INTEGER(CANTIDAD / 10)
-           COMPUTE CANTIDAD = CANTIDAD - (MONEDA10 * 10)
+           PERFORM ABRE-AUDITORIA
+           PERFORM ESCRIBE-RENGLON-AUDITORIA-CONCILIA
+           CLOSE ARCH-AUDITORIA
+           .
 
-           COMPUTE MONEDA5 = FUNCTION INTEGER(CANTIDAD / 5)
-           COMPUTE CANTIDAD = CANTIDAD - (MONEDA5 * 5)
+       REPORTE-BOVEDA.
+           MOVE 'N' TO WS-FIN-ARCHIVO
+           MOVE ZERO TO WS-CONTADOR-ERRORES
+           MOVE ZERO TO WS-CONTADOR-VALIDOS
+           PERFORM VARYING IDX-TOTBOV FROM 1 BY 1
+                   UNTIL IDX-TOTBOV > 9
+               MOVE DENOM-ETIQUETA(IDX-TOTBOV) TO
+                   TOTBOV-ETIQUETA(IDX-TOTBOV)
+               MOVE ZERO TO TOTBOV-TOTAL(IDX-TOTBOV)
+           END-PERFORM
 
-           COMPUTE MONEDA2 = FUNCTION INTEGER(CANTIDAD / 2)
-           COMPUTE CANTIDAD = CANTIDAD - (MONEDA2 * 2)
+           OPEN INPUT ARCH-ENTRADA
+           IF WS-FS-ENTRADA NOT = '00'
+               DISPLAY "ERROR: NO SE PUDO ABRIR CANTIDADES.DAT (STATUS "
+                   WS-FS-ENTRADA ")"
+           ELSE
+               OPEN OUTPUT ARCH-BOVEDA
 
-           COMPUTE MONEDA1 = FUNCTION INTEGER(CANTIDAD / 1)
-           COMPUTE CANTIDAD = CANTIDAD - (MONEDA1 * 1)
+               PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
+                   READ ARCH-ENTRADA
+                       AT END
+                           MOVE 'S' TO WS-FIN-ARCHIVO
+                       NOT AT END
+                           PERFORM CONVIERTE-ENTRADA
+                           IF WS-CANTIDAD-VALIDA = 'S'
+                               PERFORM VALIDA-CANTIDAD
+                           END-IF
+                           IF WS-CANTIDAD-VALIDA = 'S'
+                               ADD 1 TO WS-CONTADOR-VALIDOS
+                               PERFORM DESGLOSA-CANTIDAD
+                               PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                                       UNTIL IDX-DENOM > 9
+                                   ADD DENOM-CONTADOR(IDX-DENOM) TO
+                                       TOTBOV-TOTAL(IDX-DENOM)
+                               END-PERFORM
+                           ELSE
+                               ADD 1 TO WS-CONTADOR-ERRORES
+                               PERFORM ESCRIBE-RENGLON-BOVEDA-ERROR
+                           END-IF
+                   END-READ
+               END-PERFORM
 
-           COMPUTE Centavos = Cantidad * 100
+               CLOSE ARCH-ENTRADA
+               PERFORM ESCRIBE-RENGLON-BOVEDA
+               PERFORM ESCRIBE-RENGLON-BOVEDA-RESUMEN
+               CLOSE ARCH-BOVEDA
+               DISPLAY "Reporte de pedido a boveda generado en "
+                   "BOVEDA.RPT"
+               IF WS-CONTADOR-ERRORES > 0
+                   DISPLAY "ADVERTENCIA: " WS-CONTADOR-ERRORES
+                       " renglon(es) invalido(s) omitidos del total"
+                       ", ver BOVEDA.RPT"
+               END-IF
+           END-IF
 
-           DISPLAY "Desglose de la cantidad:"
-           DISPLAY "Billetes de 500: " BILLETE500
-           DISPLAY "Billetes de 200: " BILLETE200
-           DISPLAY "Billetes de 100: " BILLETE100
-           DISPLAY "Billetes de 50:  " BILLETE50
-           DISPLAY "Billetes de 20:  " BILLETE20
-           DISPLAY "Moneda de 10:    " MONEDA10
-           DISPLAY "Moneda de 5:     " MONEDA5
-           DISPLAY "Moneda de 2:     " MONEDA2
-           DISPLAY "Moneda de 1:     " MONEDA1
-           DISPLAY "Centavos:        " Centavos
+           PERFORM ABRE-AUDITORIA
+           PERFORM ESCRIBE-RENGLON-AUDITORIA-BOVEDA
+           CLOSE ARCH-AUDITORIA
+           .
+
+       ESCRIBE-RENGLON-BOVEDA.
+           PERFORM VARYING IDX-TOTBOV FROM 1 BY 1
+                   UNTIL IDX-TOTBOV > 9
+               MOVE SPACES TO REG-BOVEDA
+               STRING TOTBOV-ETIQUETA(IDX-TOTBOV) "="
+                   TOTBOV-TOTAL(IDX-TOTBOV)
+                   DELIMITED BY SIZE INTO REG-BOVEDA
+               WRITE REG-BOVEDA
+           END-PERFORM
+           .
+
+       ESCRIBE-RENGLON-BOVEDA-ERROR.
+           MOVE SPACES TO REG-BOVEDA
+           IF WS-ENTRADA-ES-CRUDA = 'S'
+               STRING "ERROR CANTIDAD="
+                   FUNCTION TRIM(WS-ENTRADA-CRUDA)
+                   " " FUNCTION TRIM(WS-MSG-ERROR)
+                   DELIMITED BY SIZE INTO REG-BOVEDA
+           ELSE
+               MOVE CANTIDAD-ORIGINAL TO WS-CANTIDAD-ORIGINAL-ED
+               STRING "ERROR CANTIDAD="
+                   FUNCTION TRIM(WS-CANTIDAD-ORIGINAL-ED)
+                   " " FUNCTION TRIM(WS-MSG-ERROR)
+                   DELIMITED BY SIZE INTO REG-BOVEDA
+           END-IF
+           WRITE REG-BOVEDA
+           .
+
+       ESCRIBE-RENGLON-BOVEDA-RESUMEN.
+           MOVE SPACES TO REG-BOVEDA
+           STRING "RENGLONES INVALIDOS OMITIDOS=" WS-CONTADOR-ERRORES
+               DELIMITED BY SIZE INTO REG-BOVEDA
+           WRITE REG-BOVEDA
+           .
+
+       DISPENSA-CON-INVENTARIO.
+           DISPLAY "=== DISPENSADO CON INVENTARIO LIMITADO ==="
+           DISPLAY "Inventario disponible por denominacion:"
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                   UNTIL IDX-DENOM > 9
+               DISPLAY "  Disponible de " DENOM-ETIQUETA(IDX-DENOM) ": "
+               ACCEPT DENOM-DISPONIBLE(IDX-DENOM)
+           END-PERFORM
+
+           DISPLAY "Cantidad a dispensar (con 2 decimales): "
+           ACCEPT CANTIDAD-ORIGINAL
+           PERFORM VALIDA-CANTIDAD
+
+           IF WS-CANTIDAD-VALIDA = 'N'
+               DISPLAY FUNCTION TRIM(WS-MSG-ERROR)
+           ELSE
+               COMPUTE CENTAVOS =
+                   FUNCTION MOD(CANTIDAD-ORIGINAL * 100, 100)
+               COMPUTE WS-MONTO-RESTANTE =
+                   CANTIDAD-ORIGINAL - (CENTAVOS / 100)
+
+               PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                       UNTIL IDX-DENOM > 9
+                   COMPUTE DENOM-CONTADOR(IDX-DENOM) = FUNCTION INTEGER(
+                       WS-MONTO-RESTANTE / DENOM-VALOR(IDX-DENOM))
+                   IF DENOM-CONTADOR(IDX-DENOM) >
+                           DENOM-DISPONIBLE(IDX-DENOM)
+                       MOVE DENOM-DISPONIBLE(IDX-DENOM) TO
+                           DENOM-CONTADOR(IDX-DENOM)
+                   END-IF
+                   COMPUTE WS-MONTO-RESTANTE = WS-MONTO-RESTANTE -
+                       (DENOM-CONTADOR(IDX-DENOM) *
+                        DENOM-VALOR(IDX-DENOM))
+               END-PERFORM
+
+               MOVE DENOM-CONTADOR(1) TO BILLETE500
+               MOVE DENOM-CONTADOR(2) TO BILLETE200
+               MOVE DENOM-CONTADOR(3) TO BILLETE100
+               MOVE DENOM-CONTADOR(4) TO BILLETE50
+               MOVE DENOM-CONTADOR(5) TO BILLETE20
+               MOVE DENOM-CONTADOR(6) TO MONEDA10
+               MOVE DENOM-CONTADOR(7) TO MONEDA5
+               MOVE DENOM-CONTADOR(8) TO MONEDA2
+               MOVE DENOM-CONTADOR(9) TO MONEDA1
+
+               DISPLAY "Desglose dispensado (limitado a inventario):"
+               DISPLAY "Billetes de 500: " BILLETE500
+               DISPLAY "Billetes de 200: " BILLETE200
+               DISPLAY "Billetes de 100: " BILLETE100
+               DISPLAY "Billetes de 50:  " BILLETE50
+               DISPLAY "Billetes de 20:  " BILLETE20
+               DISPLAY "Moneda de 10:    " MONEDA10
+               DISPLAY "Moneda de 5:     " MONEDA5
+               DISPLAY "Moneda de 2:     " MONEDA2
+               DISPLAY "Moneda de 1:     " MONEDA1
+               DISPLAY "Centavos:        " CENTAVOS
+
+               IF WS-MONTO-RESTANTE > ZERO
+                   MOVE WS-MONTO-RESTANTE TO WS-MONTO-RESTANTE-ED
+                   DISPLAY "INVENTARIO INSUFICIENTE - NO DISPENSADO: "
+                       FUNCTION TRIM(WS-MONTO-RESTANTE-ED)
+               ELSE
+                   DISPLAY "INVENTARIO SUFICIENTE - CANTIDAD COMPLETA"
+               END-IF
+           END-IF
+
+           PERFORM ABRE-AUDITORIA
+           PERFORM ESCRIBE-RENGLON-AUDITORIA
+           CLOSE ARCH-AUDITORIA
+           .
+
+       PROCESA-LOTE.
+           MOVE 'N' TO WS-FIN-ARCHIVO
+           OPEN INPUT ARCH-ENTRADA
+           IF WS-FS-ENTRADA NOT = '00'
+               DISPLAY "ERROR: NO SE PUDO ABRIR CANTIDADES.DAT (STATUS "
+                   WS-FS-ENTRADA ")"
+           ELSE
+               OPEN OUTPUT ARCH-REPORTE
+               PERFORM ABRE-AUDITORIA
+
+               PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
+                   READ ARCH-ENTRADA
+                       AT END
+                           MOVE 'S' TO WS-FIN-ARCHIVO
+                       NOT AT END
+                           PERFORM CONVIERTE-ENTRADA
+                           IF WS-CANTIDAD-VALIDA = 'S'
+                               PERFORM VALIDA-CANTIDAD
+                           END-IF
+                           IF WS-CANTIDAD-VALIDA = 'N'
+                               PERFORM ESCRIBE-RENGLON-ERROR
+                           ELSE
+                               PERFORM DESGLOSA-CANTIDAD
+                               PERFORM ESCRIBE-RENGLON-REPORTE
+                           END-IF
+                           PERFORM ESCRIBE-RENGLON-AUDITORIA
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCH-ENTRADA
+               CLOSE ARCH-REPORTE
+               CLOSE ARCH-AUDITORIA
+               DISPLAY "Reporte generado en DESGLOSE.RPT"
+           END-IF
+           .
+
+       ESCRIBE-RENGLON-REPORTE.
+           MOVE SPACES TO REG-REPORTE
+           MOVE CANTIDAD-ORIGINAL TO WS-CANTIDAD-ORIGINAL-ED
+           STRING "CANTIDAD=" FUNCTION TRIM(WS-CANTIDAD-ORIGINAL-ED)
+               " B500=" BILLETE500 " B200=" BILLETE200
+               " B100=" BILLETE100 " B50=" BILLETE50
+               " B20=" BILLETE20 " M10=" MONEDA10
+               " M5=" MONEDA5 " M2=" MONEDA2
+               " M1=" MONEDA1 " CENTAVOS=" CENTAVOS
+               DELIMITED BY SIZE INTO REG-REPORTE
+           WRITE REG-REPORTE
+           .
+
+       ESCRIBE-RENGLON-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO REG-AUDITORIA
+           IF WS-CANTIDAD-VALIDA = 'S'
+               MOVE CANTIDAD-ORIGINAL TO WS-CANTIDAD-ORIGINAL-ED
+               STRING WS-TIMESTAMP " DESGLOSE CANTIDAD="
+                   FUNCTION TRIM(WS-CANTIDAD-ORIGINAL-ED)
+                   " B500=" BILLETE500 " B200=" BILLETE200
+                   " B100=" BILLETE100 " B50=" BILLETE50
+                   " B20=" BILLETE20 " M10=" MONEDA10
+                   " M5=" MONEDA5 " M2=" MONEDA2
+                   " M1=" MONEDA1 " CENTAVOS=" CENTAVOS
+                   DELIMITED BY SIZE INTO REG-AUDITORIA
+           ELSE
+               IF WS-ENTRADA-ES-CRUDA = 'S'
+                   STRING WS-TIMESTAMP " DESGLOSE CANTIDAD="
+                       FUNCTION TRIM(WS-ENTRADA-CRUDA)
+                       " " FUNCTION TRIM(WS-MSG-ERROR)
+                       DELIMITED BY SIZE INTO REG-AUDITORIA
+               ELSE
+                   MOVE CANTIDAD-ORIGINAL TO WS-CANTIDAD-ORIGINAL-ED
+                   STRING WS-TIMESTAMP " DESGLOSE CANTIDAD="
+                       FUNCTION TRIM(WS-CANTIDAD-ORIGINAL-ED)
+                       " " FUNCTION TRIM(WS-MSG-ERROR)
+                       DELIMITED BY SIZE INTO REG-AUDITORIA
+               END-IF
+           END-IF
+           WRITE REG-AUDITORIA
+           .
+
+       ESCRIBE-RENGLON-AUDITORIA-CONCILIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO REG-AUDITORIA
+           STRING WS-TIMESTAMP " DESGLOSE CONCILIACION ESPERADO="
+               FUNCTION TRIM(WS-MONTO-ESPERADO-ED)
+               " CONTADO=" FUNCTION TRIM(WS-MONTO-CONTADO-ED)
+               " DIFERENCIA=" FUNCTION TRIM(WS-DIFERENCIA-ED)
+               " RESULTADO=" FUNCTION TRIM(WS-RESULTADO-CONCILIA)
+               DELIMITED BY SIZE INTO REG-AUDITORIA
+           WRITE REG-AUDITORIA
+           .
+
+       ESCRIBE-RENGLON-AUDITORIA-BOVEDA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO REG-AUDITORIA
+           IF WS-FS-ENTRADA NOT = '00'
+               STRING WS-TIMESTAMP " DESGLOSE REPORTE-BOVEDA "
+                   "NO SE PUDO ABRIR CANTIDADES.DAT (STATUS "
+                   WS-FS-ENTRADA ")"
+                   DELIMITED BY SIZE INTO REG-AUDITORIA
+           ELSE
+               STRING WS-TIMESTAMP " DESGLOSE REPORTE-BOVEDA"
+                   " RENGLONES-VALIDOS=" WS-CONTADOR-VALIDOS
+                   " RENGLONES-INVALIDOS=" WS-CONTADOR-ERRORES
+                   DELIMITED BY SIZE INTO REG-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA
+           .
+
+       ESCRIBE-RENGLON-ERROR.
+           MOVE SPACES TO REG-REPORTE
+           IF WS-ENTRADA-ES-CRUDA = 'S'
+               STRING "CANTIDAD=" FUNCTION TRIM(WS-ENTRADA-CRUDA) " "
+                   FUNCTION TRIM(WS-MSG-ERROR)
+                   DELIMITED BY SIZE INTO REG-REPORTE
+           ELSE
+               MOVE CANTIDAD-ORIGINAL TO WS-CANTIDAD-ORIGINAL-ED
+               STRING "CANTIDAD=" FUNCTION TRIM(WS-CANTIDAD-ORIGINAL-ED)
+                   " " FUNCTION TRIM(WS-MSG-ERROR)
+                   DELIMITED BY SIZE INTO REG-REPORTE
+           END-IF
+           WRITE REG-REPORTE
+           .
 
-           STOP RUN.
        END PROGRAM DESGLOSE.
