@@ -0,0 +1,39 @@
+      * Carga y validacion de la tabla de denominaciones, compartida
+      * por DESGLOSE y DESGLOSE-CALC (ver DENOMTAB.cpy). Editar aqui
+      * una sola vez actualiza ambos programas.
+       CARGA-TABLA-DENOMINACIONES.
+           MOVE "BILLETE500" TO DENOM-ETIQUETA(1)
+           MOVE 500          TO DENOM-VALOR(1)
+           MOVE "BILLETE200" TO DENOM-ETIQUETA(2)
+           MOVE 200          TO DENOM-VALOR(2)
+           MOVE "BILLETE100" TO DENOM-ETIQUETA(3)
+           MOVE 100          TO DENOM-VALOR(3)
+           MOVE "BILLETE50"  TO DENOM-ETIQUETA(4)
+           MOVE 50           TO DENOM-VALOR(4)
+           MOVE "BILLETE20"  TO DENOM-ETIQUETA(5)
+           MOVE 20           TO DENOM-VALOR(5)
+           MOVE "MONEDA10"   TO DENOM-ETIQUETA(6)
+           MOVE 10           TO DENOM-VALOR(6)
+           MOVE "MONEDA5"    TO DENOM-ETIQUETA(7)
+           MOVE 5            TO DENOM-VALOR(7)
+           MOVE "MONEDA2"    TO DENOM-ETIQUETA(8)
+           MOVE 2            TO DENOM-VALOR(8)
+           MOVE "MONEDA1"    TO DENOM-ETIQUETA(9)
+           MOVE 1            TO DENOM-VALOR(9)
+           .
+
+       VALIDA-CANTIDAD.
+           MOVE 'S' TO WS-CANTIDAD-VALIDA
+           MOVE SPACES TO WS-MSG-ERROR
+           IF CANTIDAD-ORIGINAL = ZERO
+               MOVE 'N' TO WS-CANTIDAD-VALIDA
+               MOVE "CANTIDAD INVALIDA: NO PUEDE SER CERO"
+                   TO WS-MSG-ERROR
+           ELSE
+               IF CANTIDAD-ORIGINAL > WS-LIMITE-MAXIMO
+                   MOVE 'N' TO WS-CANTIDAD-VALIDA
+                   MOVE "CANTIDAD INVALIDA: EXCEDE EL MAXIMO PERMITIDO"
+                       TO WS-MSG-ERROR
+               END-IF
+           END-IF
+           .
