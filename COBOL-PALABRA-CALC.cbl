@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALABRA-CALC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY PALABRATAB.
+
+       LINKAGE SECTION.
+       01  LK-CANORIGI        PIC 9(10)V99.
+       01  LK-SIGNO           PIC X.
+       01  LK-VALIDO          PIC X.
+       01  LK-RESULTADO       PIC X(160).
+
+       PROCEDURE DIVISION USING LK-CANORIGI LK-SIGNO LK-VALIDO
+               LK-RESULTADO.
+       CALC-PRINCIPAL.
+           PERFORM CARGA-TABLAS
+           MOVE 'S' TO LK-VALIDO
+           MOVE SPACES TO LK-RESULTADO
+           MOVE LK-CANORIGI TO CANORIGI
+
+           IF LK-SIGNO = 'S' OR LK-SIGNO = 's'
+               MOVE 'S' TO WS-SIGNO
+           ELSE
+               MOVE 'N' TO WS-SIGNO
+           END-IF
+
+           IF CANORIGI > WS-LIMITE-MAXIMO
+              MOVE 'N' TO LK-VALIDO
+           ELSE
+              PERFORM CONVIERTE-CANTIDAD
+              PERFORM ARMA-SALIDA-FINAL
+              MOVE WS-SALIDA-FINAL TO LK-RESULTADO
+           END-IF
+           GOBACK
+           .
+
+       COPY PALABRAPROC.
+
+       END PROGRAM PALABRA-CALC.
