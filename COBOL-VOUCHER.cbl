@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALE-EFECTIVO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-AUDITORIA ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA          PIC X(220).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP       PIC X(21).
+       01  WS-FS-AUDITORIA    PIC XX.
+       01  WS-CANTIDAD        PIC 9(9)V99.
+       01  WS-CANTIDAD-ED     PIC Z(8)9.99.
+       01  WS-CANORIGI        PIC 9(10)V99.
+       01  WS-SIGNO           PIC X.
+       01  WS-VALIDO-DESGLOSE PIC X.
+       01  WS-MSG-ERROR       PIC X(50).
+       01  WS-VALIDO-PALABRAS PIC X.
+       01  WS-RESULTADO       PIC X(160).
+
+       01  WS-BILLETE500      PIC 9(4).
+       01  WS-BILLETE200      PIC 9(4).
+       01  WS-BILLETE100      PIC 9(4).
+       01  WS-BILLETE50       PIC 9(4).
+       01  WS-BILLETE20       PIC 9(4).
+       01  WS-MONEDA10        PIC 9(4).
+       01  WS-MONEDA5         PIC 9(4).
+       01  WS-MONEDA2         PIC 9(4).
+       01  WS-MONEDA1         PIC 9(4).
+       01  WS-CENTAVOS        PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== VALE DE EFECTIVO ==="
+           DISPLAY "Ingrese la cantidad (con 2 decimales): "
+           ACCEPT WS-CANTIDAD
+           DISPLAY "ES CANTIDAD NEGATIVA (CREDITO/AJUSTE)? (S/N): "
+           ACCEPT WS-SIGNO
+
+           MOVE WS-CANTIDAD TO WS-CANORIGI
+
+           CALL "DESGLOSE-CALC" USING WS-CANTIDAD WS-VALIDO-DESGLOSE
+               WS-MSG-ERROR WS-BILLETE500 WS-BILLETE200 WS-BILLETE100
+               WS-BILLETE50 WS-BILLETE20 WS-MONEDA10 WS-MONEDA5
+               WS-MONEDA2 WS-MONEDA1 WS-CENTAVOS
+
+           MOVE WS-CANTIDAD TO WS-CANTIDAD-ED
+           IF WS-VALIDO-DESGLOSE = 'N'
+               DISPLAY FUNCTION TRIM(WS-MSG-ERROR)
+           ELSE
+               CALL "PALABRA-CALC" USING WS-CANORIGI WS-SIGNO
+                   WS-VALIDO-PALABRAS WS-RESULTADO
+
+               DISPLAY " "
+               DISPLAY "Cantidad:        " FUNCTION TRIM(WS-CANTIDAD-ED)
+               DISPLAY "En letra:        "
+                   FUNCTION TRIM(WS-RESULTADO)
+               DISPLAY " "
+               DISPLAY "Desglose de la cantidad:"
+               DISPLAY "Billetes de 500: " WS-BILLETE500
+               DISPLAY "Billetes de 200: " WS-BILLETE200
+               DISPLAY "Billetes de 100: " WS-BILLETE100
+               DISPLAY "Billetes de 50:  " WS-BILLETE50
+               DISPLAY "Billetes de 20:  " WS-BILLETE20
+               DISPLAY "Moneda de 10:    " WS-MONEDA10
+               DISPLAY "Moneda de 5:     " WS-MONEDA5
+               DISPLAY "Moneda de 2:     " WS-MONEDA2
+               DISPLAY "Moneda de 1:     " WS-MONEDA1
+               DISPLAY "Centavos:        " WS-CENTAVOS
+           END-IF
+
+           PERFORM ABRE-AUDITORIA
+           PERFORM ESCRIBE-RENGLON-AUDITORIA
+           CLOSE ARCH-AUDITORIA
+           STOP RUN
+           .
+
+       ABRE-AUDITORIA.
+           OPEN EXTEND ARCH-AUDITORIA
+           IF WS-FS-AUDITORIA = '35'
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF
+           .
+
+       ESCRIBE-RENGLON-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO REG-AUDITORIA
+           IF WS-VALIDO-DESGLOSE = 'N'
+               STRING WS-TIMESTAMP " VALE-EFECTIVO CANTIDAD="
+                   FUNCTION TRIM(WS-CANTIDAD-ED) " "
+                   FUNCTION TRIM(WS-MSG-ERROR)
+                   DELIMITED BY SIZE INTO REG-AUDITORIA
+           ELSE
+               STRING WS-TIMESTAMP " VALE-EFECTIVO CANTIDAD="
+                   FUNCTION TRIM(WS-CANTIDAD-ED) " SIGNO=" WS-SIGNO
+                   " TEXTO=" FUNCTION TRIM(WS-RESULTADO)
+                   DELIMITED BY SIZE INTO REG-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA
+           .
+
+       END PROGRAM VALE-EFECTIVO.
