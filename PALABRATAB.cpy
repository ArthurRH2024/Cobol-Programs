@@ -0,0 +1,44 @@
+      * Tabla y campos de trabajo compartidos por PALABRA-CANTIDADES y
+      * PALABRA-CALC para convertir una cantidad a letras. Un solo lugar
+      * para mantener el algoritmo evita que ambos programas se desalineen
+      * (mismo riesgo que DENOMTAB.cpy resuelve para las denominaciones).
+       01 CANORIGI   PIC 9(10)V99.
+       01 CANENTER   PIC 9(9).
+       01 CANCENTA   PIC 99.
+       01 CANPALAB   PIC X(12) VALUE SPACES.
+       01 UNIPESOS   PIC X(12) VALUE SPACES.
+       01 DECPESOS   PIC X(12) VALUE SPACES.
+       01 CIEPESOS   PIC X(12) VALUE SPACES.
+       01 MILPESOS   PIC X(12) VALUE SPACES.
+       01 CANTEMP1   PIC X(12) VALUE SPACES.
+       01 CANTEMP2   PIC X(12) VALUE SPACES.
+       01 CANTEMPO   PIC 9(9).
+       01 UNIDAD     PIC 9     VALUE 0.
+       01 DECENA     PIC 99    VALUE 0.
+       01 CENTENA    PIC 999   VALUE 0.
+       01 MILES      PIC 9(5)  VALUE 0.
+
+       01 WS-LIMITE-MAXIMO  PIC 9(9)V99 VALUE 999999999.99.
+       01 WS-SIGNO          PIC X       VALUE 'N'.
+       01 WS-MONTO-CERO     PIC X       VALUE 'N'.
+       01 WS-PROCESADO      PIC X       VALUE 'N'.
+       01 WS-MILLON-PARTE   PIC 9(3)    VALUE 0.
+       01 WS-GRUPO-VALOR    PIC 9(3)    VALUE 0.
+       01 WS-GRUPO-TEXTO    PIC X(30)   VALUE SPACES.
+       01 WS-MILES-TEXTO    PIC X(40)   VALUE SPACES.
+       01 WS-MILES-RESTO    PIC 999     VALUE 0.
+       01 WS-MILLON-PREFIJO PIC X(40)   VALUE SPACES.
+       01 WS-RESULTADO-TEXTO PIC X(150) VALUE SPACES.
+       01 WS-SALIDA-FINAL   PIC X(160)  VALUE SPACES.
+
+       01 TABUNIDA.
+          05 UNIVALUE OCCURS 21 TIMES PIC X(10).
+
+       01 TABDECEN.
+          05 DECVALUE OCCURS 8 TIMES PIC X(10).
+
+       01 TABESPEC.
+          05 ESPVALUE OCCURS 10 TIMES PIC X(10).
+
+       01 TABCIENT.
+          05 CIEVALUE OCCURS 10 TIMES PIC X(13).
