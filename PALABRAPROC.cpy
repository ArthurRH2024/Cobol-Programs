@@ -0,0 +1,266 @@
+      * Logica compartida por PALABRA-CANTIDADES y PALABRA-CALC para
+      * convertir una cantidad a letras. COPY'd junto con PALABRATAB.cpy.
+       CARGA-TABLAS.
+           MOVE "CERO      " TO UNIVALUE(1)
+           MOVE "UN        " TO UNIVALUE(2)
+           MOVE "DOS       " TO UNIVALUE(3)
+           MOVE "TRES      " TO UNIVALUE(4)
+           MOVE "CUATRO    " TO UNIVALUE(5)
+           MOVE "CINCO     " TO UNIVALUE(6)
+           MOVE "SEIS      " TO UNIVALUE(7)
+           MOVE "SIETE     " TO UNIVALUE(8)
+           MOVE "OCHO      " TO UNIVALUE(9)
+           MOVE "NUEVE     " TO UNIVALUE(10)
+           MOVE "DIEZ      " TO UNIVALUE(11)
+           MOVE "ONCE      " TO UNIVALUE(12)
+           MOVE "DOCE      " TO UNIVALUE(13)
+           MOVE "TRECE     " TO UNIVALUE(14)
+           MOVE "CATORCE   " TO UNIVALUE(15)
+           MOVE "QUINCE    " TO UNIVALUE(16)
+           MOVE "DIECISEIS " TO UNIVALUE(17)
+           MOVE "DIECISIETE" TO UNIVALUE(18)
+           MOVE "DIECIOCHO " TO UNIVALUE(19)
+           MOVE "DIECINUEVE" TO UNIVALUE(20)
+           MOVE "VEINTE    " TO UNIVALUE(21)
+
+           MOVE "VEINTE    " TO DECVALUE(1)
+           MOVE "TREINTA   " TO DECVALUE(2)
+           MOVE "CUARENTA  " TO DECVALUE(3)
+           MOVE "CINCUENTA " TO DECVALUE(4)
+           MOVE "SESENTA   " TO DECVALUE(5)
+           MOVE "SETENTA   " TO DECVALUE(6)
+           MOVE "OCHENTA   " TO DECVALUE(7)
+           MOVE "NOVENTA   " TO DECVALUE(8)
+
+           MOVE "CIEN         " TO CIEVALUE(1)
+           MOVE "CIENTO       " TO CIEVALUE(2)
+           MOVE "DOSCIENTOS   " TO CIEVALUE(3)
+           MOVE "TRESCIENTOS  " TO CIEVALUE(4)
+           MOVE "CUATROCIENTOS" TO CIEVALUE(5)
+           MOVE "QUINIENTOS   " TO CIEVALUE(6)
+           MOVE "SEISCIENTOS  " TO CIEVALUE(7)
+           MOVE "SETECIENTOS  " TO CIEVALUE(8)
+           MOVE "OCHOCIENTOS  " TO CIEVALUE(9)
+           MOVE "NOVECIENTOS  " TO CIEVALUE(10)
+           .
+
+       CONVIERTE-GRUPO-999.
+           MOVE SPACES TO WS-GRUPO-TEXTO
+           IF WS-GRUPO-VALOR >= 1 AND WS-GRUPO-VALOR <= 20
+              MOVE UNIVALUE(WS-GRUPO-VALOR + 1) TO WS-GRUPO-TEXTO
+           END-IF
+           IF WS-GRUPO-VALOR >= 21 AND WS-GRUPO-VALOR <= 99
+              DIVIDE WS-GRUPO-VALOR BY 10 GIVING DECENA
+                     REMAINDER UNIDAD
+              IF UNIDAD <> 0
+                 MOVE UNIVALUE(UNIDAD + 1) TO UNIPESOS
+                 MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                 STRING FUNCTION TRIM(DECPESOS) " Y "
+                     FUNCTION TRIM(UNIPESOS)
+                     DELIMITED BY SIZE INTO WS-GRUPO-TEXTO
+              ELSE
+                 MOVE DECVALUE(DECENA - 1) TO WS-GRUPO-TEXTO
+              END-IF
+           END-IF
+           IF WS-GRUPO-VALOR >= 100 AND WS-GRUPO-VALOR <= 999
+              DIVIDE WS-GRUPO-VALOR BY 100 GIVING CENTENA
+                     REMAINDER DECENA
+              IF DECENA = 0
+                 IF CENTENA = 1
+                    MOVE "CIEN" TO WS-GRUPO-TEXTO
+                 ELSE
+                    MOVE CIEVALUE(CENTENA + 1) TO WS-GRUPO-TEXTO
+                 END-IF
+              ELSE
+                 MOVE CIEVALUE(CENTENA + 1) TO CIEPESOS
+                 IF DECENA >= 1 AND DECENA <= 20
+                    MOVE UNIVALUE(DECENA + 1) TO UNIPESOS
+                    STRING FUNCTION TRIM(CIEPESOS) " "
+                        FUNCTION TRIM(UNIPESOS)
+                        DELIMITED BY SIZE INTO WS-GRUPO-TEXTO
+                 ELSE
+                    DIVIDE DECENA BY 10 GIVING DECENA
+                           REMAINDER UNIDAD
+                    IF UNIDAD <> 0
+                       MOVE UNIVALUE(UNIDAD + 1) TO UNIPESOS
+                       MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                       STRING FUNCTION TRIM(CIEPESOS) " "
+                           FUNCTION TRIM(DECPESOS) " Y "
+                           FUNCTION TRIM(UNIPESOS)
+                           DELIMITED BY SIZE INTO WS-GRUPO-TEXTO
+                    ELSE
+                       MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                       STRING FUNCTION TRIM(CIEPESOS) " "
+                           FUNCTION TRIM(DECPESOS)
+                           DELIMITED BY SIZE INTO WS-GRUPO-TEXTO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       CONVIERTE-CANTIDAD.
+           MOVE 'N' TO WS-PROCESADO
+           MOVE 'N' TO WS-MONTO-CERO
+           MOVE SPACES TO WS-MILLON-PREFIJO
+           MOVE SPACES TO WS-RESULTADO-TEXTO
+
+           COMPUTE CANENTER = FUNCTION INTEGER(CANORIGI)
+           COMPUTE CANCENTA = FUNCTION MOD(CANORIGI * 100, 100)
+           MOVE CANENTER TO CANTEMPO
+
+           IF WS-PROCESADO = 'N' AND CANTEMPO = 0
+               STRING "CERO PESOS CON " CANCENTA " CENTAVOS"
+                   DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+               MOVE 'S' TO WS-MONTO-CERO
+               MOVE 'S' TO WS-PROCESADO
+           END-IF
+
+           IF WS-PROCESADO = 'N' AND CANTEMPO >= 1000000
+                   AND CANTEMPO <= 999999999
+              DIVIDE CANTEMPO BY 1000000 GIVING WS-MILLON-PARTE
+                     REMAINDER CANTEMPO
+              MOVE WS-MILLON-PARTE TO WS-GRUPO-VALOR
+              PERFORM CONVIERTE-GRUPO-999
+              IF WS-MILLON-PARTE = 1
+                 STRING FUNCTION TRIM(WS-GRUPO-TEXTO) " MILLON "
+                     DELIMITED BY SIZE INTO WS-MILLON-PREFIJO
+              ELSE
+                 STRING FUNCTION TRIM(WS-GRUPO-TEXTO) " MILLONES "
+                     DELIMITED BY SIZE INTO WS-MILLON-PREFIJO
+              END-IF
+              IF CANTEMPO = 0
+                 STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                     " DE PESOS CON " CANCENTA " CENTAVOS"
+                     DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+                 MOVE 'S' TO WS-PROCESADO
+              END-IF
+           END-IF
+
+           IF WS-PROCESADO = 'N' AND CANTEMPO >= 1 AND CANTEMPO <= 20
+               MOVE UNIVALUE(CANTEMPO + 1) TO UNIPESOS
+               STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                       " "
+                       FUNCTION TRIM(UNIPESOS) " PESOS CON "
+                       CANCENTA " CENTAVOS"
+                   DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+               MOVE 'S' TO WS-PROCESADO
+           END-IF
+
+           IF WS-PROCESADO = 'N' AND CANTEMPO >= 21 AND CANTEMPO <= 99
+              DIVIDE CANTEMPO BY 10 GIVING DECENA REMAINDER UNIDAD
+              IF UNIDAD <> 0
+                 MOVE UNIVALUE(UNIDAD + 1) TO UNIPESOS
+                 MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                 STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                     " "
+                     FUNCTION TRIM(DECPESOS) " Y " FUNCTION
+                     TRIM(UNIPESOS) " PESOS CON " CANCENTA " CENTAVOS"
+                     DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+              ELSE
+                 MOVE SPACE TO UNIPESOS
+                 MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                 STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                     " "
+                     FUNCTION TRIM(DECPESOS) " " FUNCTION
+                     TRIM(UNIPESOS) " PESOS CON " CANCENTA " CENTAVOS"
+                     DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+              END-IF
+              MOVE 'S' TO WS-PROCESADO
+           END-IF
+
+           IF WS-PROCESADO = 'N' AND CANTEMPO >= 100
+                   AND CANTEMPO <= 999
+              DIVIDE CANTEMPO BY 100 GIVING CENTENA REMAINDER DECENA
+              IF DECENA = 0
+                 IF CENTENA = 1
+                    STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                        " "
+                        "CIEN PESOS CON " CANCENTA " CENTAVOS"
+                        DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+                 ElSE
+                    MOVE CIEVALUE(CENTENA + 1) TO CIEPESOS
+                    STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                        " "
+                        FUNCTION TRIM(CIEPESOS) " PESOS CON "
+                        CANCENTA " CENTAVOS"
+                        DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+                 END-IF
+              ELSE
+                 MOVE DECENA TO CANTEMPO
+                 MOVE CIEVALUE(CENTENA + 1) TO CIEPESOS
+                 IF CANTEMPO >= 1 AND CANTEMPO <= 20
+                    MOVE UNIVALUE(CANTEMPO + 1) TO UNIPESOS
+                    STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                        " "
+                        FUNCTION TRIM(CIEPESOS) " "
+                        FUNCTION TRIM(UNIPESOS) " PESOS CON "
+                        CANCENTA " CENTAVOS"
+                        DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+                 END-IF
+                 IF CANTEMPO >= 21 AND CANTEMPO <= 99
+                    DIVIDE CANTEMPO BY 10 GIVING DECENA REMAINDER UNIDAD
+                    IF UNIDAD <> 0
+                       MOVE UNIVALUE(UNIDAD + 1) TO UNIPESOS
+                       MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                       STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                           " "
+                           FUNCTION TRIM(CIEPESOS) " "
+                           FUNCTION TRIM(DECPESOS) " Y " FUNCTION
+                           TRIM(UNIPESOS) " PESOS CON " CANCENTA
+                           " CENTAVOS"
+                           DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+                    ELSE
+                       MOVE SPACE TO UNIPESOS
+                       MOVE DECVALUE(DECENA - 1) TO DECPESOS
+                       STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                           " "
+                           FUNCTION TRIM(CIEPESOS) " "
+                           FUNCTION TRIM(DECPESOS) " "
+                           FUNCTION TRIM(UNIPESOS) " PESOS CON "
+                           CANCENTA " CENTAVOS"
+                           DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+                    END-IF
+                 END-IF
+              END-IF
+              MOVE 'S' TO WS-PROCESADO
+           END-IF
+
+           IF WS-PROCESADO = 'N' AND CANTEMPO >= 1000
+                   AND CANTEMPO <= 999999
+              DIVIDE CANTEMPO BY 1000 GIVING MILES
+                     REMAINDER WS-MILES-RESTO
+              MOVE MILES TO WS-GRUPO-VALOR
+              PERFORM CONVIERTE-GRUPO-999
+              IF MILES = 1
+                 MOVE "MIL" TO WS-MILES-TEXTO
+              ELSE
+                 STRING FUNCTION TRIM(WS-GRUPO-TEXTO) " MIL"
+                     DELIMITED BY SIZE INTO WS-MILES-TEXTO
+              END-IF
+              IF WS-MILES-RESTO = 0
+                 STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                     " " FUNCTION TRIM(WS-MILES-TEXTO)
+                     " PESOS CON " CANCENTA " CENTAVOS"
+                     DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+              ELSE
+                 MOVE WS-MILES-RESTO TO WS-GRUPO-VALOR
+                 PERFORM CONVIERTE-GRUPO-999
+                 STRING FUNCTION TRIM(WS-MILLON-PREFIJO)
+                     " " FUNCTION TRIM(WS-MILES-TEXTO)
+                     " " FUNCTION TRIM(WS-GRUPO-TEXTO)
+                     " PESOS CON " CANCENTA " CENTAVOS"
+                     DELIMITED BY SIZE INTO WS-RESULTADO-TEXTO
+              END-IF
+              MOVE 'S' TO WS-PROCESADO
+           END-IF
+           .
+
+       ARMA-SALIDA-FINAL.
+           IF WS-SIGNO = 'S' AND WS-MONTO-CERO = 'N'
+               STRING "MENOS " FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                   DELIMITED BY SIZE INTO WS-SALIDA-FINAL
+           ELSE
+               MOVE WS-RESULTADO-TEXTO TO WS-SALIDA-FINAL
+           END-IF
+           .
