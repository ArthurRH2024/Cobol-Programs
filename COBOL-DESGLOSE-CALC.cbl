@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESGLOSE-CALC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CANTIDAD-ORIGINAL  PIC 9(9)V99.
+       01  CANTIDAD           PIC 9(8)V99.
+       01  BILLETE500         PIC 9(4).
+       01  BILLETE200         PIC 9(4).
+       01  BILLETE100         PIC 9(4).
+       01  BILLETE50          PIC 9(4).
+       01  BILLETE20          PIC 9(4).
+       01  MONEDA10           PIC 9(4).
+       01  MONEDA5            PIC 9(4).
+       01  MONEDA2            PIC 9(4).
+       01  MONEDA1            PIC 9(4).
+       01  CENTAVOS           PIC 99.
+
+       01  WS-CANTIDAD-VALIDA PIC X VALUE 'S'.
+       01  WS-MSG-ERROR       PIC X(50) VALUE SPACES.
+
+           COPY DENOMTAB.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD        PIC 9(9)V99.
+       01  LK-VALIDO          PIC X.
+       01  LK-MSG-ERROR       PIC X(50).
+       01  LK-BILLETE500      PIC 9(4).
+       01  LK-BILLETE200      PIC 9(4).
+       01  LK-BILLETE100      PIC 9(4).
+       01  LK-BILLETE50       PIC 9(4).
+       01  LK-BILLETE20       PIC 9(4).
+       01  LK-MONEDA10        PIC 9(4).
+       01  LK-MONEDA5         PIC 9(4).
+       01  LK-MONEDA2         PIC 9(4).
+       01  LK-MONEDA1         PIC 9(4).
+       01  LK-CENTAVOS        PIC 99.
+
+       PROCEDURE DIVISION USING LK-CANTIDAD LK-VALIDO LK-MSG-ERROR
+               LK-BILLETE500 LK-BILLETE200 LK-BILLETE100 LK-BILLETE50
+               LK-BILLETE20 LK-MONEDA10 LK-MONEDA5 LK-MONEDA2
+               LK-MONEDA1 LK-CENTAVOS.
+       CALC-PRINCIPAL.
+           MOVE LK-CANTIDAD TO CANTIDAD-ORIGINAL
+           PERFORM CARGA-TABLA-DENOMINACIONES
+           PERFORM VALIDA-CANTIDAD
+           MOVE WS-CANTIDAD-VALIDA TO LK-VALIDO
+           MOVE WS-MSG-ERROR TO LK-MSG-ERROR
+
+           IF WS-CANTIDAD-VALIDA = 'S'
+               PERFORM DESGLOSA-CANTIDAD
+               MOVE BILLETE500 TO LK-BILLETE500
+               MOVE BILLETE200 TO LK-BILLETE200
+               MOVE BILLETE100 TO LK-BILLETE100
+               MOVE BILLETE50  TO LK-BILLETE50
+               MOVE BILLETE20  TO LK-BILLETE20
+               MOVE MONEDA10   TO LK-MONEDA10
+               MOVE MONEDA5    TO LK-MONEDA5
+               MOVE MONEDA2    TO LK-MONEDA2
+               MOVE MONEDA1    TO LK-MONEDA1
+               MOVE CENTAVOS   TO LK-CENTAVOS
+           END-IF
+           GOBACK
+           .
+
+           COPY DENOMPROC.
+
+       DESGLOSA-CANTIDAD.
+           MOVE CANTIDAD-ORIGINAL TO CANTIDAD.
+
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                   UNTIL IDX-DENOM > 9
+               COMPUTE DENOM-CONTADOR(IDX-DENOM) =
+                   FUNCTION INTEGER(CANTIDAD / DENOM-VALOR(IDX-DENOM))
+               COMPUTE CANTIDAD = CANTIDAD -
+                   (DENOM-CONTADOR(IDX-DENOM) * DENOM-VALOR(IDX-DENOM))
+           END-PERFORM
+
+           MOVE DENOM-CONTADOR(1) TO BILLETE500
+           MOVE DENOM-CONTADOR(2) TO BILLETE200
+           MOVE DENOM-CONTADOR(3) TO BILLETE100
+           MOVE DENOM-CONTADOR(4) TO BILLETE50
+           MOVE DENOM-CONTADOR(5) TO BILLETE20
+           MOVE DENOM-CONTADOR(6) TO MONEDA10
+           MOVE DENOM-CONTADOR(7) TO MONEDA5
+           MOVE DENOM-CONTADOR(8) TO MONEDA2
+           MOVE DENOM-CONTADOR(9) TO MONEDA1
+
+           COMPUTE Centavos = Cantidad * 100
+           .
+
+       END PROGRAM DESGLOSE-CALC.
