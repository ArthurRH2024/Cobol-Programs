@@ -0,0 +1,11 @@
+      * Tabla de denominaciones compartida por DESGLOSE y DESGLOSE-CALC.
+      * Un solo lugar para agregar/quitar denominaciones (req001) o
+      * cambiar el limite maximo aceptado (req002).
+       01  WS-LIMITE-MAXIMO   PIC 9(8)V99 VALUE 999999.99.
+
+       01  TABDENOM.
+           05 DENOM-ENTRY OCCURS 9 TIMES INDEXED BY IDX-DENOM.
+              10 DENOM-ETIQUETA    PIC X(10).
+              10 DENOM-VALOR       PIC 9(6)V99.
+              10 DENOM-CONTADOR    PIC 9(4).
+              10 DENOM-DISPONIBLE  PIC 9(4).
